@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SFMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustFile ASSIGN TO LS-Filename
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IndexedCustomerId
+               FILE STATUS IS WS-Cust-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustFile.
+       COPY CUSTIDX.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Cust-Status    PIC XX.
+       01 WS-Function-Code  PIC X.
+       01 WS-Confirm-Sw     PIC X.
+       01 WS-Exit-Sw        PIC X VALUE "N".
+          88 WS-Exit-Requested  VALUE "Y".
+
+       LINKAGE SECTION.
+       01 LS-Filename PIC X(60).
+       01 LS-LookupId PIC X(10).
+
+       SCREEN SECTION.
+       01 KeyScreen.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1 VALUE "SF CUSTOMER MAINTENANCE".
+          05 LINE 3 COLUMN 1 VALUE
+             "CUSTOMER ID (BLANK TO EXIT):".
+          05 LINE 3 COLUMN 32 PIC X(10)
+             USING IndexedCustomerId.
+          05 LINE 4 COLUMN 1 VALUE
+             "FUNCTION (A=ADD U=UPDATE D=DELETE):".
+          05 LINE 4 COLUMN 38 PIC X USING WS-Function-Code.
+
+       01 DetailScreen.
+          05 LINE 6 COLUMN 1 VALUE "LAST NAME:".
+          05 LINE 6 COLUMN 20 PIC X(20)
+             USING IndexedLastname.
+          05 LINE 7 COLUMN 1 VALUE "FIRST NAME:".
+          05 LINE 7 COLUMN 20 PIC X(20)
+             USING IndexedFirstname.
+          05 LINE 8 COLUMN 1 VALUE "MIDDLE NAME:".
+          05 LINE 8 COLUMN 20 PIC X(20)
+             USING IndexedMiddlename.
+
+       01 ConfirmScreen.
+          05 LINE 10 COLUMN 1 VALUE
+             "DELETE THIS CUSTOMER? (Y/N):".
+          05 LINE 10 COLUMN 30 PIC X USING WS-Confirm-Sw.
+
+       PROCEDURE DIVISION USING LS-Filename LS-LookupId.
+       Begin.
+           OPEN I-O CustFile
+           IF WS-Cust-Status NOT = "00"
+              DISPLAY "SFMAINT: UNABLE TO OPEN CUSTOMER FILE - STATUS "
+                 WS-Cust-Status
+              GOBACK
+           END-IF
+           IF LS-LookupId NOT = SPACES
+              MOVE LS-LookupId TO IndexedCustomerId
+           ELSE
+              MOVE SPACES TO IndexedCustomerId
+           END-IF
+           PERFORM UNTIL WS-Exit-Requested
+              PERFORM 1000-Get-Key-And-Function
+              IF NOT WS-Exit-Requested
+                 PERFORM 1500-Process-Function
+              END-IF
+           END-PERFORM
+           CLOSE CustFile
+           GOBACK.
+
+       1000-Get-Key-And-Function.
+           MOVE SPACES TO WS-Function-Code
+           DISPLAY KeyScreen
+           ACCEPT KeyScreen
+           IF IndexedCustomerId = SPACES
+              SET WS-Exit-Requested TO TRUE
+           END-IF.
+
+       1500-Process-Function.
+           EVALUATE WS-Function-Code
+              WHEN "A"
+                 PERFORM 2000-Add-Customer
+              WHEN "U"
+                 PERFORM 3000-Update-Customer
+              WHEN "D"
+                 PERFORM 4000-Delete-Customer
+              WHEN OTHER
+                 DISPLAY "SFMAINT: INVALID FUNCTION - USE A/U/D"
+           END-EVALUATE.
+
+       2000-Add-Customer.
+           READ CustFile
+              INVALID KEY
+                 MOVE SPACES TO IndexedLastname
+                 MOVE SPACES TO IndexedFirstname
+                 MOVE SPACES TO IndexedMiddlename
+                 DISPLAY DetailScreen
+                 ACCEPT DetailScreen
+                 WRITE IndexedCustomerDetails
+              NOT INVALID KEY
+                 DISPLAY "SFMAINT: CUSTOMER ALREADY ON FILE"
+           END-READ.
+
+       3000-Update-Customer.
+           READ CustFile
+              INVALID KEY
+                 DISPLAY "SFMAINT: CUSTOMER NOT ON FILE"
+              NOT INVALID KEY
+                 DISPLAY DetailScreen
+                 ACCEPT DetailScreen
+                 REWRITE IndexedCustomerDetails
+           END-READ.
+
+       4000-Delete-Customer.
+           READ CustFile
+              INVALID KEY
+                 DISPLAY "SFMAINT: CUSTOMER NOT ON FILE"
+              NOT INVALID KEY
+                 DISPLAY DetailScreen
+                 MOVE "N" TO WS-Confirm-Sw
+                 DISPLAY ConfirmScreen
+                 ACCEPT ConfirmScreen
+                 IF WS-Confirm-Sw = "Y"
+                    DELETE CustFile
+                 END-IF
+           END-READ.
