@@ -5,36 +5,904 @@
        FILE-CONTROL.
            SELECT OriginalInput ASSIGN TO filename
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT CustomerIndexed ASSIGN TO filename
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IndexedCustomerId
+               FILE STATUS IS WS-Indexed-Status.
+
+           SELECT WorkFile ASSIGN TO "WORKFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WorkFileTemp ASSIGN TO "WORKTEMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ExceptionFileTemp ASSIGN TO "EXCTEMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SortDedupFile ASSIGN TO "SORTDEDUP".
+
+           SELECT SortDedupExcFile ASSIGN TO "SORTDEDUPEXC".
+
+           SELECT SortByIdFile ASSIGN TO "SORTID".
+
+           SELECT SortByNameFile ASSIGN TO "SORTNAME".
+
+           SELECT ReportFile ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ExceptionFile ASSIGN TO "EXCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DuplicateFile ASSIGN TO "DUPOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ExtractFile ASSIGN TO "EXTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RestartFile ASSIGN TO "RESTARTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Restart-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD OriginalInput.
-       01 CustomerDetails.
-          02  CustomerId       PIC X(10).
-          02  CustomerName.
-              03 Lastname      PIC X(20).
-              03 Firstname     PIC X(20).
-              03 Middlename    PIC X(20).
+       COPY CUSTREC.
+
+       FD CustomerIndexed.
+       COPY CUSTIDX.
+
+       FD WorkFile.
+       01 WorkFile-Record.
+          02 WorkFile-CustomerId  PIC X(10).
+          02 WorkFile-Name.
+             03 WorkFile-Lastname   PIC X(20).
+             03 WorkFile-Firstname  PIC X(20).
+             03 WorkFile-Middlename PIC X(20).
+
+       FD WorkFileTemp.
+       01 WorkFileTemp-Record.
+          02 WorkFileTemp-CustomerId  PIC X(10).
+          02 WorkFileTemp-Name.
+             03 WorkFileTemp-Lastname   PIC X(20).
+             03 WorkFileTemp-Firstname  PIC X(20).
+             03 WorkFileTemp-Middlename PIC X(20).
+
+       SD SortDedupFile.
+       01 SortDedup-Record.
+          02 SortDedup-CustomerId  PIC X(10).
+          02 SortDedup-Name.
+             03 SortDedup-Lastname   PIC X(20).
+             03 SortDedup-Firstname  PIC X(20).
+             03 SortDedup-Middlename PIC X(20).
+
+       SD SortByIdFile.
+       01 SortById-Record.
+          02 SortById-CustomerId  PIC X(10).
+          02 SortById-Name.
+             03 SortById-Lastname   PIC X(20).
+             03 SortById-Firstname  PIC X(20).
+             03 SortById-Middlename PIC X(20).
+
+       SD SortByNameFile.
+       01 SortByName-Record.
+          02 SortByName-CustomerId  PIC X(10).
+          02 SortByName-Name.
+             03 SortByName-Lastname   PIC X(20).
+             03 SortByName-Firstname  PIC X(20).
+             03 SortByName-Middlename PIC X(20).
+
+       FD ReportFile.
+       01 ReportFile-Line PIC X(132).
+
+       FD ExceptionFile.
+       01 ExceptionFile-Line PIC X(100).
+
+       FD ExceptionFileTemp.
+       01 ExceptionFileTemp-Line PIC X(100).
+
+       SD SortDedupExcFile.
+       01 SortDedupExc-Line PIC X(100).
+
+       FD DuplicateFile.
+       01 DuplicateFile-Line PIC X(100).
+
+       FD ExtractFile.
+       01 ExtractFile-Line PIC X(100).
+
+       FD RestartFile.
+       01 Restart-Record.
+          05 Restart-Last-Id  PIC X(10).
+          05 Restart-Count    PIC 9(7).
+
        WORKING-STORAGE SECTION.
-       01 END-OF-FILE PIC Z(1).
+       01 END-OF-FILE       PIC Z(1).
+       01 WS-SortId-EOF     PIC Z(1).
+       01 WS-SortName-EOF   PIC Z(1).
+       01 WS-SortDedup-EOF  PIC Z(1).
+       01 WS-SortDedupExc-EOF PIC Z(1).
+       01 WS-Restart-EOF    PIC Z(1).
+       01 WS-ExcCount-EOF   PIC Z(1).
+       01 WS-Prev-Dedup-Record PIC X(70) VALUE SPACES.
+       01 WS-Prev-Dedup-Exc-Line PIC X(100) VALUE SPACES.
        01 filename PIC X(60).
-       PROCEDURE DIVISION CHAINING filename.
+
+      *    z/OS delivers PARM= as one contiguous string, not as
+      *    pre-split chaining items, so the whole card is chained in
+      *    as a single field here and 0000-Parse-Parm-String below
+      *    splits it into filename and SF-Control-Parms itself.
+       01 WS-Parm-String    PIC X(100).
+       01 WS-Parm-Pointer   PIC 9(3).
+
+       COPY SFPARMS.
+
+       01 WS-Restart-Status    PIC XX.
+       01 WS-Indexed-Status    PIC XX.
+       01 WS-Resuming-Sw       PIC X VALUE "N".
+          88 WS-Is-Resuming        VALUE "Y".
+       01 WS-Checkpoint-Id     PIC X(10) VALUE SPACES.
+       01 WS-Checkpoint-Count  PIC 9(7)  VALUE 0.
+       01 WS-Since-Checkpoint  PIC 9(7)  VALUE 0.
+       01 WS-Skip-Count        PIC 9(7)  VALUE 0.
+       01 WS-Lines-Needed      PIC 9     VALUE 1.
+
+       01 WS-Record-Valid-Sw   PIC X.
+          88 WS-Record-Is-Valid    VALUE "Y".
+          88 WS-Record-Is-Invalid  VALUE "N".
+       01 WS-Reject-Reason     PIC X(30).
+
+       01 WS-Prev-Id          PIC X(10) VALUE SPACES.
+       01 WS-Prev-Lastname    PIC X(20) VALUE SPACES.
+       01 WS-Prev-Firstname   PIC X(20) VALUE SPACES.
+
+       01 WS-Alpha-Lit PIC X(26)
+          VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01 WS-Alpha-Table REDEFINES WS-Alpha-Lit.
+          05 WS-Alpha-Char PIC X OCCURS 26 TIMES
+             INDEXED BY WS-Letter-Ix.
+       01 WS-Letter-Counts.
+          05 WS-Letter-Count PIC 9(7) OCCURS 26 TIMES VALUE 0.
+       01 WS-Other-Letter-Count PIC 9(7) VALUE 0.
+       01 WS-Current-Letter     PIC X VALUE SPACES.
+       01 WS-Test-Letter        PIC X.
+
+       01 WS-Read-Count       PIC 9(7) VALUE 0.
+       01 WS-Reject-Count     PIC 9(7) VALUE 0.
+       01 WS-Duplicate-Count  PIC 9(7) VALUE 0.
+       01 WS-Listed-Count     PIC 9(7) VALUE 0.
+
+       01 WS-Line-Count          PIC 9(3) VALUE 99.
+       01 WS-Page-Count          PIC 9(3) VALUE 0.
+       01 WS-Max-Lines-Per-Page  PIC 9(3) VALUE 55.
+       01 WS-Today-Numeric       PIC 9(8).
+       01 WS-Today-Display REDEFINES WS-Today-Numeric.
+          05 WS-Today-Year  PIC 9(4).
+          05 WS-Today-Month PIC 9(2).
+          05 WS-Today-Day   PIC 9(2).
+       01 WS-Today-Formatted PIC X(10).
+
+       01 WS-Src-Middlename  PIC X(20).
+       01 WS-Middle-Display  PIC X(20).
+
+       01 WS-Rpt-Header-1.
+          05 FILLER          PIC X(24) VALUE
+             "CUSTOMER LISTING REPORT".
+          05 FILLER          PIC X(6)  VALUE SPACES.
+          05 FILLER          PIC X(9)  VALUE "RUN DATE:".
+          05 WS-Rpt-Date-Out PIC X(10).
+          05 FILLER          PIC X(6)  VALUE SPACES.
+          05 FILLER          PIC X(5)  VALUE "PAGE ".
+          05 WS-Rpt-Page-Out PIC ZZZ9.
+
+       01 WS-Rpt-Col-Heading.
+          05 FILLER PIC X(10) VALUE "CUST ID".
+          05 FILLER PIC X(2)  VALUE SPACES.
+          05 FILLER PIC X(20) VALUE "LAST NAME".
+          05 FILLER PIC X(2)  VALUE SPACES.
+          05 FILLER PIC X(20) VALUE "FIRST NAME".
+          05 FILLER PIC X(2)  VALUE SPACES.
+          05 FILLER PIC X(20) VALUE "MIDDLE NAME".
+
+       01 WS-Rpt-Detail-Line.
+          05 WS-Rpt-Cust-Id  PIC X(10).
+          05 FILLER          PIC X(2) VALUE SPACES.
+          05 WS-Rpt-Last     PIC X(20).
+          05 FILLER          PIC X(2) VALUE SPACES.
+          05 WS-Rpt-First    PIC X(20).
+          05 FILLER          PIC X(2) VALUE SPACES.
+          05 WS-Rpt-Middle   PIC X(20).
+
+       01 WS-Rpt-Letter-Heading.
+          05 FILLER            PIC X(26) VALUE
+             "LAST NAMES BEGINNING WITH".
+          05 FILLER            PIC X(1) VALUE SPACE.
+          05 WS-Rpt-Letter-Out PIC X.
+
+       01 WS-Rpt-Blank-Line PIC X(1) VALUE SPACES.
+
+       01 WS-Rpt-Total-Line-1.
+          05 FILLER            PIC X(26) VALUE
+             "TOTAL CUSTOMERS LISTED:".
+          05 WS-Rpt-Total-Out  PIC Z,ZZZ,ZZ9.
+
+       01 WS-Rpt-Total-Line-2.
+          05 FILLER            PIC X(26) VALUE
+             "TOTAL EXCEPTIONS:".
+          05 WS-Rpt-Except-Out PIC Z,ZZZ,ZZ9.
+
+       01 WS-Rpt-Total-Line-3.
+          05 FILLER            PIC X(26) VALUE
+             "TOTAL DUPLICATES FOUND:".
+          05 WS-Rpt-Dup-Out    PIC Z,ZZZ,ZZ9.
+
+       01 WS-Rpt-Letter-Total-Line.
+          05 FILLER            PIC X(14) VALUE
+             "  CUSTOMERS ".
+          05 WS-Rpt-LT-Letter  PIC X.
+          05 FILLER            PIC X(2)  VALUE ": ".
+          05 WS-Rpt-LT-Count   PIC Z,ZZZ,ZZ9.
+
+       01 WS-Rpt-Other-Total-Line.
+          05 FILLER            PIC X(24) VALUE
+             "OTHER/BLANK LAST NAMES:".
+          05 WS-Rpt-Other-Out  PIC Z,ZZZ,ZZ9.
+
+       01 WS-Exc-Line.
+          05 WS-Exc-Cust-Id  PIC X(10).
+          05 FILLER          PIC X(2) VALUE SPACES.
+          05 WS-Exc-Last     PIC X(20).
+          05 FILLER          PIC X(2) VALUE SPACES.
+          05 WS-Exc-First    PIC X(20).
+          05 FILLER          PIC X(2) VALUE SPACES.
+          05 WS-Exc-Reason   PIC X(30).
+
+       01 WS-Dup-Line.
+          05 WS-Dup-Cust-Id      PIC X(10).
+          05 FILLER              PIC X(2) VALUE SPACES.
+          05 WS-Dup-First-Last   PIC X(20).
+          05 FILLER              PIC X(2) VALUE SPACES.
+          05 WS-Dup-First-First  PIC X(20).
+          05 FILLER              PIC X(2) VALUE SPACES.
+          05 WS-Dup-Second-Last  PIC X(20).
+          05 FILLER              PIC X(2) VALUE SPACES.
+          05 WS-Dup-Second-First PIC X(20).
+
+       PROCEDURE DIVISION CHAINING WS-Parm-String.
        Begin.
-          OPEN INPUT OriginalInput
-          READ OriginalInput
-             AT END MOVE 1 TO END-OF-FILE
-          END-READ
-          
-          IF END-OF-FILE = 1
-            CLOSE OriginalInput
-          END-IF
-          
-          MOVE 0 TO END-OF-FILE.
-          
-          PERFORM UNTIL END-OF-FILE = 1
-             DISPLAY CustomerId SPACE Lastname SPACE Firstname
-             READ OriginalInput
-                AT END MOVE 1 TO END-OF-FILE
-             END-READ
-          END-PERFORM
-       STOP RUN.
\ No newline at end of file
+           PERFORM 0000-Parse-Parm-String
+           PERFORM 0000-Initialize
+           EVALUATE TRUE
+              WHEN SF-Mode-Keyed-Lookup
+                 PERFORM 1000-Keyed-Lookup
+              WHEN SF-Mode-Maintenance
+                 PERFORM 2000-Maintenance
+              WHEN OTHER
+                 PERFORM 3000-Listing-Run
+           END-EVALUATE
+           STOP RUN.
+
+      *****************************************************
+      * Splits the one PARM string CHAINING actually delivers
+      * into filename (everything up to the first comma) and
+      * SF-Control-Parms (the fixed 21-byte block right after
+      * it) - see JCL/SFLIST.jcl's PARM layout comment for the
+      * byte positions inside that block.
+      *****************************************************
+       0000-Parse-Parm-String.
+           MOVE SPACES TO filename
+           MOVE SPACES TO SF-Control-Parms
+           MOVE 1 TO WS-Parm-Pointer
+           UNSTRING WS-Parm-String DELIMITED BY ","
+              INTO filename
+              WITH POINTER WS-Parm-Pointer
+           END-UNSTRING
+           MOVE WS-Parm-String(WS-Parm-Pointer:21) TO SF-Control-Parms.
+
+       0000-Initialize.
+           IF SF-Run-Mode = SPACE
+              MOVE "L" TO SF-Run-Mode
+           END-IF
+           IF SF-Name-Format = SPACE
+              MOVE "F" TO SF-Name-Format
+           END-IF
+           IF SF-Extract-Delim = SPACE
+              MOVE "," TO SF-Extract-Delim
+           END-IF
+           IF SF-Checkpt-Every = ZERO
+              MOVE 1000 TO SF-Checkpt-Every
+           END-IF.
+
+      *****************************************************
+      * Mode K - single-record keyed lookup.  Bypasses the
+      * whole-file listing pipeline entirely.
+      *****************************************************
+       1000-Keyed-Lookup.
+           OPEN INPUT CustomerIndexed
+           IF WS-Indexed-Status NOT = "00"
+              DISPLAY "SF: UNABLE TO OPEN CUSTOMER FILE - STATUS "
+                 WS-Indexed-Status
+           ELSE
+              MOVE SF-Lookup-Id TO IndexedCustomerId
+              READ CustomerIndexed
+                 INVALID KEY
+                    DISPLAY "SF: CUSTOMER " SF-Lookup-Id
+                       " NOT ON FILE"
+                 NOT INVALID KEY
+                    PERFORM 1100-Display-Lookup-Result
+              END-READ
+              CLOSE CustomerIndexed
+           END-IF.
+
+       1100-Display-Lookup-Result.
+           MOVE IndexedMiddlename TO WS-Src-Middlename
+           PERFORM 3600-Format-Middle-Name
+           DISPLAY IndexedCustomerId SPACE IndexedLastname
+              SPACE IndexedFirstname SPACE WS-Middle-Display.
+
+      *****************************************************
+      * Mode M - interactive add/update/delete maintenance.
+      * The SCREEN SECTION transaction lives in its own
+      * program since it is a distinct kind of unit of work.
+      *****************************************************
+       2000-Maintenance.
+           CALL "SFMAINT" USING filename SF-Lookup-Id.
+
+      *****************************************************
+      * Mode L (default) - the customer listing.  Passes over
+      * WorkFile: validate, collapse any exact-duplicate rows
+      * a checkpoint/restart may have reprocessed, detect
+      * genuine duplicate CustomerIds, then sort and print.
+      *****************************************************
+       3000-Listing-Run.
+           PERFORM 3010-Validate-Pass
+           IF WS-Is-Resuming
+              PERFORM 3017-Dedupe-Work-File
+              PERFORM 3060-Dedupe-Exception-File
+           END-IF
+           PERFORM 3071-Count-Exceptions
+           PERFORM 3020-Duplicate-Pass
+           PERFORM 3030-Report-Pass
+           PERFORM 3040-Display-Job-Summary
+      *    The run made it to the end, so there is no unfinished
+      *    checkpoint left to protect - clear RESTARTF now so a
+      *    later, unrelated run that abends before writing its own
+      *    first checkpoint can never pick up this run's leftover
+      *    position.
+           PERFORM 3009-Reset-Restart-File.
+
+      *    Empties RESTARTF.  Called both here, once a run finishes
+      *    cleanly, and from 3011-Check-Restart on every cold start,
+      *    so a checkpoint left behind by a prior file can never be
+      *    mistaken for one belonging to the file being processed
+      *    now.  RESTARTF is a MOD-disposition dataset in
+      *    JCL/SFLIST.jcl, and MOD positions a sequential dataset for
+      *    output at its existing end-of-data no matter what OPEN
+      *    mode the program asks for, so this OPEN OUTPUT does not by
+      *    itself guarantee a truncated file on every platform this
+      *    runs under.  The guarantee on z/OS comes from SFLIST.jcl's
+      *    SFCLEAN step, which deletes RESTARTF ahead of every cold
+      *    start; this paragraph is the in-program half of that same
+      *    reset, so RESTARTF still comes up empty under a plain OLD/
+      *    NEW disposition (local testing, a different JCL member).
+       3009-Reset-Restart-File.
+           OPEN OUTPUT RestartFile
+           CLOSE RestartFile.
+
+       3010-Validate-Pass.
+           MOVE 0 TO END-OF-FILE
+           MOVE 0 TO WS-Since-Checkpoint
+           PERFORM 3011-Check-Restart
+           OPEN INPUT OriginalInput
+           IF WS-Is-Resuming
+              OPEN EXTEND WorkFile
+              OPEN EXTEND ExceptionFile
+              MOVE WS-Checkpoint-Count TO WS-Read-Count
+           ELSE
+              OPEN OUTPUT WorkFile
+              OPEN OUTPUT ExceptionFile
+           END-IF
+           READ OriginalInput
+              AT END MOVE 1 TO END-OF-FILE
+           END-READ
+           IF WS-Is-Resuming
+              PERFORM 3012-Skip-Past-Checkpoint
+           END-IF
+           PERFORM UNTIL END-OF-FILE = 1
+              ADD 1 TO WS-Read-Count
+              PERFORM 3013-Validate-Record
+              IF WS-Record-Is-Valid
+                 MOVE CustomerId TO WorkFile-CustomerId
+                 MOVE Lastname TO WorkFile-Lastname
+                 MOVE Firstname TO WorkFile-Firstname
+                 MOVE Middlename TO WorkFile-Middlename
+                 WRITE WorkFile-Record
+              ELSE
+                 PERFORM 3016-Write-Exception
+              END-IF
+      *       Counts every record read, valid or rejected, so the
+      *       checkpoint interval matches SF-Checkpt-Every records
+      *       of re-read exposure regardless of how many of them
+      *       turned out to be exceptions.
+              PERFORM 3014-Checkpoint-If-Due
+              READ OriginalInput
+                 AT END MOVE 1 TO END-OF-FILE
+              END-READ
+           END-PERFORM
+           CLOSE OriginalInput
+           CLOSE WorkFile
+           CLOSE ExceptionFile.
+
+      *    RESTARTF is a MOD-disposition dataset (JCL/SFLIST.jcl), so
+      *    every 3015-Write-Checkpoint call during a run appends a
+      *    new record rather than overwriting the one before it - MOD
+      *    always positions a sequential dataset at its existing end
+      *    for output, regardless of the program's OPEN mode.  RESTARTF
+      *    can therefore hold several checkpoints by the time an abend
+      *    happens, oldest first, so a restart must read all the way
+      *    to the end and keep the last one, not just the first record
+      *    on the file.
+       3011-Check-Restart.
+           IF SF-Restart-Wanted
+              OPEN INPUT RestartFile
+              IF WS-Restart-Status = "00"
+                 MOVE 0 TO WS-Restart-EOF
+                 READ RestartFile
+                    AT END MOVE 1 TO WS-Restart-EOF
+                 END-READ
+                 PERFORM UNTIL WS-Restart-EOF = 1
+                    MOVE Restart-Last-Id TO WS-Checkpoint-Id
+                    MOVE Restart-Count TO WS-Checkpoint-Count
+                    SET WS-Is-Resuming TO TRUE
+                    READ RestartFile
+                       AT END MOVE 1 TO WS-Restart-EOF
+                    END-READ
+                 END-PERFORM
+                 CLOSE RestartFile
+              END-IF
+           ELSE
+      *       A cold start never resumes from whatever RESTARTF
+      *       happens to hold - without this, a stale checkpoint
+      *       left over from an earlier, unrelated file would still
+      *       be sitting there the next time this job abends and is
+      *       resubmitted with the restart switch on.
+              PERFORM 3009-Reset-Restart-File
+           END-IF.
+
+      *    Line sequential input has no START/random access, so
+      *    a resumed run skip-scans forward by record count
+      *    rather than by matching CustomerId - this file can
+      *    carry duplicate CustomerIds coming out of the upstream
+      *    feed, so counting is the only way to land on the exact
+      *    checkpoint position instead of stopping at an earlier
+      *    record that happens to share the checkpointed Id.
+       3012-Skip-Past-Checkpoint.
+           MOVE 1 TO WS-Skip-Count
+           PERFORM UNTIL WS-Skip-Count >= WS-Checkpoint-Count
+                 OR END-OF-FILE = 1
+              READ OriginalInput
+                 AT END MOVE 1 TO END-OF-FILE
+              END-READ
+              ADD 1 TO WS-Skip-Count
+           END-PERFORM
+           IF END-OF-FILE = 1
+              DISPLAY "SF: RESTART ABORTED - INPUT FILE RAN OUT "
+                 "BEFORE REACHING THE CHECKPOINTED POSITION - "
+                 "THIS IS NOT THE FILE THE CHECKPOINT WAS TAKEN "
+                 "AGAINST"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           IF CustomerId NOT = WS-Checkpoint-Id
+              DISPLAY "SF: RESTART ABORTED - RECORD "
+                 WS-Checkpoint-Count
+                 " OF THE INPUT FILE HAS CUSTOMER ID " CustomerId
+                 " BUT THE CHECKPOINT EXPECTS " WS-Checkpoint-Id
+                 " - RESTARTF DOES NOT MATCH THIS INPUT FILE"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           READ OriginalInput
+              AT END MOVE 1 TO END-OF-FILE
+           END-READ.
+
+       3013-Validate-Record.
+           SET WS-Record-Is-Valid TO TRUE
+           EVALUATE TRUE
+              WHEN CustomerId = SPACES
+                 SET WS-Record-Is-Invalid TO TRUE
+                 MOVE "MISSING CUSTOMER ID" TO WS-Reject-Reason
+              WHEN Lastname = SPACES
+                 SET WS-Record-Is-Invalid TO TRUE
+                 MOVE "MISSING LAST NAME" TO WS-Reject-Reason
+              WHEN Firstname = SPACES
+                 SET WS-Record-Is-Invalid TO TRUE
+                 MOVE "MISSING FIRST NAME" TO WS-Reject-Reason
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       3014-Checkpoint-If-Due.
+           ADD 1 TO WS-Since-Checkpoint
+           IF WS-Since-Checkpoint >= SF-Checkpt-Every
+              PERFORM 3015-Write-Checkpoint
+           END-IF.
+
+       3015-Write-Checkpoint.
+           MOVE CustomerId TO Restart-Last-Id
+           MOVE WS-Read-Count TO Restart-Count
+           OPEN OUTPUT RestartFile
+           WRITE Restart-Record
+           CLOSE RestartFile
+           MOVE 0 TO WS-Since-Checkpoint.
+
+       3016-Write-Exception.
+           MOVE CustomerId TO WS-Exc-Cust-Id
+           MOVE Lastname TO WS-Exc-Last
+           MOVE Firstname TO WS-Exc-First
+           MOVE WS-Reject-Reason TO WS-Exc-Reason
+           WRITE ExceptionFile-Line FROM WS-Exc-Line.
+
+      *    A restart resumes at the last checkpoint's record
+      *    count, so up to SF-Checkpt-Every records written just
+      *    before an abend can be re-validated and re-written to
+      *    WorkFile on the resumed run.  Those reprocessed rows
+      *    are byte-for-byte identical to the ones already in
+      *    WorkFile, so collapsing exact-duplicate rows here
+      *    removes the restart artifacts without touching a
+      *    genuine duplicate CustomerId whose Lastname/Firstname
+      *    differ - those still reach 3020-Duplicate-Pass below.
+      *    WorkFileTemp is left on disk holding the deduped copy;
+      *    it is not written back into WORKFILE.  WORKFILE is a
+      *    DISP=MOD dataset (see JCL/SFLIST.jcl's SFCLEAN comment),
+      *    and on z/OS MOD positions a dataset for output at its
+      *    existing end-of-data regardless of whether the program
+      *    OPENs it OUTPUT or EXTEND - a second OPEN OUTPUT of
+      *    WORKFILE later in this same step would append onto what
+      *    3010-Validate-Pass already wrote, not replace it, so
+      *    there is no way to truncate WORKFILE in place here.
+      *    WorkFile is purely an internal accumulator (never a
+      *    delivered file), so instead of fighting that, every
+      *    paragraph below that needs this run's work records reads
+      *    WorkFileTemp in place of WorkFile whenever WS-Is-Resuming
+      *    is set; WORKFILE itself keeps whatever restart-artifact
+      *    duplicates it has until SFCLEAN wipes it on the next
+      *    cold start.
+       3017-Dedupe-Work-File.
+           MOVE SPACES TO WS-Prev-Dedup-Record
+           OPEN OUTPUT WorkFileTemp
+           SORT SortDedupFile
+              ON ASCENDING KEY SortDedup-CustomerId
+                              SortDedup-Lastname
+                              SortDedup-Firstname
+                              SortDedup-Middlename
+              USING WorkFile
+              OUTPUT PROCEDURE 3018-Write-Deduped
+           CLOSE WorkFileTemp.
+
+       3018-Write-Deduped.
+           MOVE 0 TO WS-SortDedup-EOF
+           RETURN SortDedupFile
+              AT END MOVE 1 TO WS-SortDedup-EOF
+           END-RETURN
+           PERFORM UNTIL WS-SortDedup-EOF = 1
+              IF SortDedup-Record NOT = WS-Prev-Dedup-Record
+                 WRITE WorkFileTemp-Record FROM SortDedup-Record
+                 MOVE SortDedup-Record TO WS-Prev-Dedup-Record
+              END-IF
+              RETURN SortDedupFile
+                 AT END MOVE 1 TO WS-SortDedup-EOF
+              END-RETURN
+           END-PERFORM.
+
+      *    Same restart-artifact exposure as 3017-Dedupe-Work-File
+      *    above, but for ExceptionFile: a rejected record
+      *    reprocessed between the last checkpoint and the abend
+      *    point is byte-for-byte identical to the exception line
+      *    already written for it, so collapsing exact-duplicate
+      *    lines here keeps 3071-Count-Exceptions and this run's
+      *    exception total accurate.  ExceptionFileTemp is left
+      *    holding the deduped lines for the same reason WorkFileTemp
+      *    is above - EXCOUT is also DISP=MOD, so a second OPEN
+      *    OUTPUT of it later in this step would append rather than
+      *    replace.  Unlike WORKFILE, EXCOUT is a delivered listing,
+      *    so the on-disk copy can carry a few restart-artifact
+      *    duplicate lines (bounded by SF-Checkpt-Every) until the
+      *    next cold start's SFCLEAN clears it; 3071-Count-Exceptions
+      *    reads ExceptionFileTemp instead so the count this run
+      *    reports is always the deduped one.
+       3060-Dedupe-Exception-File.
+           MOVE SPACES TO WS-Prev-Dedup-Exc-Line
+           OPEN OUTPUT ExceptionFileTemp
+           SORT SortDedupExcFile
+              ON ASCENDING KEY SortDedupExc-Line
+              USING ExceptionFile
+              OUTPUT PROCEDURE 3061-Write-Exc-Deduped
+           CLOSE ExceptionFileTemp.
+
+       3061-Write-Exc-Deduped.
+           MOVE 0 TO WS-SortDedupExc-EOF
+           RETURN SortDedupExcFile
+              AT END MOVE 1 TO WS-SortDedupExc-EOF
+           END-RETURN
+           PERFORM UNTIL WS-SortDedupExc-EOF = 1
+              IF SortDedupExc-Line NOT = WS-Prev-Dedup-Exc-Line
+                 WRITE ExceptionFileTemp-Line FROM SortDedupExc-Line
+                 MOVE SortDedupExc-Line TO WS-Prev-Dedup-Exc-Line
+              END-IF
+              RETURN SortDedupExcFile
+                 AT END MOVE 1 TO WS-SortDedupExc-EOF
+              END-RETURN
+           END-PERFORM.
+
+      *    WS-Reject-Count must reflect every exception on file,
+      *    not just this invocation's - unlike WS-Listed-Count and
+      *    WS-Duplicate-Count (recomputed each run from a full pass
+      *    over WorkFile), a restart only re-enters 3010-Validate-
+      *    Pass for the unprocessed tail, so counting inline there
+      *    would understate the total after a resume.  Recount the
+      *    whole accumulated exception file every run instead - the
+      *    deduped ExceptionFileTemp copy when this run resumed
+      *    (see 3060-Dedupe-Exception-File), otherwise ExceptionFile
+      *    itself, since no restart means no restart-artifact
+      *    duplicates to worry about.
+       3071-Count-Exceptions.
+           MOVE 0 TO WS-Reject-Count
+           MOVE 0 TO WS-ExcCount-EOF
+           IF WS-Is-Resuming
+              OPEN INPUT ExceptionFileTemp
+              READ ExceptionFileTemp
+                 AT END MOVE 1 TO WS-ExcCount-EOF
+              END-READ
+              PERFORM UNTIL WS-ExcCount-EOF = 1
+                 ADD 1 TO WS-Reject-Count
+                 READ ExceptionFileTemp
+                    AT END MOVE 1 TO WS-ExcCount-EOF
+                 END-READ
+              END-PERFORM
+              CLOSE ExceptionFileTemp
+           ELSE
+              OPEN INPUT ExceptionFile
+              READ ExceptionFile
+                 AT END MOVE 1 TO WS-ExcCount-EOF
+              END-READ
+              PERFORM UNTIL WS-ExcCount-EOF = 1
+                 ADD 1 TO WS-Reject-Count
+                 READ ExceptionFile
+                    AT END MOVE 1 TO WS-ExcCount-EOF
+                 END-READ
+              END-PERFORM
+              CLOSE ExceptionFile
+           END-IF.
+
+      *    Sorts from WorkFileTemp (the deduped copy built by
+      *    3017-Dedupe-Work-File) after a restart, WorkFile
+      *    otherwise - see the comment on 3017-Dedupe-Work-File for
+      *    why WorkFile itself cannot be replaced in place.
+       3020-Duplicate-Pass.
+           MOVE SPACES TO WS-Prev-Id
+           OPEN OUTPUT DuplicateFile
+           IF WS-Is-Resuming
+              SORT SortByIdFile
+                 ON ASCENDING KEY SortById-CustomerId
+                 USING WorkFileTemp
+                 OUTPUT PROCEDURE 3021-Detect-Duplicates
+           ELSE
+              SORT SortByIdFile
+                 ON ASCENDING KEY SortById-CustomerId
+                 USING WorkFile
+                 OUTPUT PROCEDURE 3021-Detect-Duplicates
+           END-IF
+           CLOSE DuplicateFile.
+
+       3021-Detect-Duplicates.
+           MOVE 0 TO WS-SortId-EOF
+           RETURN SortByIdFile
+              AT END MOVE 1 TO WS-SortId-EOF
+           END-RETURN
+           PERFORM UNTIL WS-SortId-EOF = 1
+              PERFORM 3022-Check-Duplicate
+              RETURN SortByIdFile
+                 AT END MOVE 1 TO WS-SortId-EOF
+              END-RETURN
+           END-PERFORM.
+
+       3022-Check-Duplicate.
+           IF SortById-CustomerId = WS-Prev-Id
+                 AND WS-Prev-Id NOT = SPACES
+              MOVE SortById-CustomerId TO WS-Dup-Cust-Id
+              MOVE WS-Prev-Lastname TO WS-Dup-First-Last
+              MOVE WS-Prev-Firstname TO WS-Dup-First-First
+              MOVE SortById-Lastname TO WS-Dup-Second-Last
+              MOVE SortById-Firstname TO WS-Dup-Second-First
+              WRITE DuplicateFile-Line FROM WS-Dup-Line
+              ADD 1 TO WS-Duplicate-Count
+           END-IF
+           MOVE SortById-CustomerId TO WS-Prev-Id
+           MOVE SortById-Lastname TO WS-Prev-Lastname
+           MOVE SortById-Firstname TO WS-Prev-Firstname.
+
+       3030-Report-Pass.
+           OPEN OUTPUT ReportFile
+           IF SF-Extract-Wanted
+              OPEN OUTPUT ExtractFile
+           END-IF
+           MOVE 99 TO WS-Line-Count
+           MOVE 0 TO WS-Page-Count
+           MOVE SPACES TO WS-Current-Letter
+           ACCEPT WS-Today-Numeric FROM DATE YYYYMMDD
+           PERFORM 3031-Format-Today
+           IF WS-Is-Resuming
+              SORT SortByNameFile
+                 ON ASCENDING KEY SortByName-Lastname
+                                 SortByName-Firstname
+                 USING WorkFileTemp
+                 OUTPUT PROCEDURE 3032-Produce-Listing
+           ELSE
+              SORT SortByNameFile
+                 ON ASCENDING KEY SortByName-Lastname
+                                 SortByName-Firstname
+                 USING WorkFile
+                 OUTPUT PROCEDURE 3032-Produce-Listing
+           END-IF
+           PERFORM 3039-Print-Control-Totals
+           CLOSE ReportFile
+           IF SF-Extract-Wanted
+              CLOSE ExtractFile
+           END-IF.
+
+       3031-Format-Today.
+           STRING WS-Today-Month "/" WS-Today-Day "/"
+                  WS-Today-Year DELIMITED BY SIZE
+              INTO WS-Today-Formatted.
+
+       3032-Produce-Listing.
+           MOVE 0 TO WS-SortName-EOF
+           RETURN SortByNameFile
+              AT END MOVE 1 TO WS-SortName-EOF
+           END-RETURN
+           PERFORM UNTIL WS-SortName-EOF = 1
+              PERFORM 3033-Print-Detail
+              RETURN SortByNameFile
+                 AT END MOVE 1 TO WS-SortName-EOF
+              END-RETURN
+           END-PERFORM.
+
+       3033-Print-Detail.
+           MOVE SortByName-Lastname(1:1) TO WS-Test-Letter
+           IF WS-Test-Letter NOT = WS-Current-Letter
+              MOVE 2 TO WS-Lines-Needed
+           ELSE
+              MOVE 1 TO WS-Lines-Needed
+           END-IF
+           PERFORM 3035-Check-Page-Break
+           IF WS-Test-Letter NOT = WS-Current-Letter
+              PERFORM 3034-Print-Letter-Heading
+              MOVE WS-Test-Letter TO WS-Current-Letter
+           END-IF
+           MOVE SortByName-CustomerId TO WS-Rpt-Cust-Id
+           MOVE SortByName-Lastname TO WS-Rpt-Last
+           MOVE SortByName-Firstname TO WS-Rpt-First
+           MOVE SortByName-Middlename TO WS-Src-Middlename
+           PERFORM 3600-Format-Middle-Name
+           MOVE WS-Middle-Display TO WS-Rpt-Middle
+           WRITE ReportFile-Line FROM WS-Rpt-Detail-Line
+           ADD 1 TO WS-Line-Count
+           ADD 1 TO WS-Listed-Count
+           PERFORM 3036-Accumulate-Letter-Count
+           IF SF-Extract-Wanted
+              PERFORM 3037-Write-Extract-Line
+           END-IF.
+
+       3034-Print-Letter-Heading.
+           MOVE WS-Test-Letter TO WS-Rpt-Letter-Out
+           WRITE ReportFile-Line FROM WS-Rpt-Letter-Heading
+           ADD 1 TO WS-Line-Count.
+
+      *    WS-Lines-Needed lets a caller reserve room for more than
+      *    one line before writing - 3033-Print-Detail sets it to 2
+      *    when a letter-break heading is about to be written ahead
+      *    of the detail line, so the pair can't be split by a page
+      *    break landing between them.
+       3035-Check-Page-Break.
+           IF WS-Line-Count + WS-Lines-Needed > WS-Max-Lines-Per-Page
+              PERFORM 3038-Print-Headers
+           END-IF.
+
+       3036-Accumulate-Letter-Count.
+           SET WS-Letter-Ix TO 1
+           SEARCH WS-Alpha-Char
+              AT END ADD 1 TO WS-Other-Letter-Count
+              WHEN WS-Alpha-Char(WS-Letter-Ix) = WS-Test-Letter
+                 ADD 1 TO WS-Letter-Count(WS-Letter-Ix)
+           END-SEARCH.
+
+       3037-Write-Extract-Line.
+           MOVE SPACES TO ExtractFile-Line
+           STRING FUNCTION TRIM(SortByName-CustomerId)
+                     DELIMITED BY SIZE
+                  SF-Extract-Delim DELIMITED BY SIZE
+                  FUNCTION TRIM(SortByName-Lastname)
+                     DELIMITED BY SIZE
+                  SF-Extract-Delim DELIMITED BY SIZE
+                  FUNCTION TRIM(SortByName-Firstname)
+                     DELIMITED BY SIZE
+                  SF-Extract-Delim DELIMITED BY SIZE
+                  FUNCTION TRIM(SortByName-Middlename)
+                     DELIMITED BY SIZE
+              INTO ExtractFile-Line
+           END-STRING
+           WRITE ExtractFile-Line.
+
+       3038-Print-Headers.
+           ADD 1 TO WS-Page-Count
+           MOVE WS-Today-Formatted TO WS-Rpt-Date-Out
+           MOVE WS-Page-Count TO WS-Rpt-Page-Out
+           WRITE ReportFile-Line FROM WS-Rpt-Header-1
+              AFTER ADVANCING PAGE
+           WRITE ReportFile-Line FROM WS-Rpt-Blank-Line
+           WRITE ReportFile-Line FROM WS-Rpt-Col-Heading
+           WRITE ReportFile-Line FROM WS-Rpt-Blank-Line
+      *    Count the four header lines themselves against the page
+      *    budget, so WS-Max-Lines-Per-Page bounds the whole physical
+      *    page - headers included - rather than just the lines
+      *    written after them.
+           MOVE 4 TO WS-Line-Count.
+
+       3039-Print-Control-Totals.
+           MOVE 1 TO WS-Lines-Needed
+           PERFORM 3035-Check-Page-Break
+           WRITE ReportFile-Line FROM WS-Rpt-Blank-Line
+           ADD 1 TO WS-Line-Count
+           PERFORM 3035-Check-Page-Break
+           MOVE WS-Listed-Count TO WS-Rpt-Total-Out
+           WRITE ReportFile-Line FROM WS-Rpt-Total-Line-1
+           ADD 1 TO WS-Line-Count
+           PERFORM 3035-Check-Page-Break
+           MOVE WS-Reject-Count TO WS-Rpt-Except-Out
+           WRITE ReportFile-Line FROM WS-Rpt-Total-Line-2
+           ADD 1 TO WS-Line-Count
+           PERFORM 3035-Check-Page-Break
+           MOVE WS-Duplicate-Count TO WS-Rpt-Dup-Out
+           WRITE ReportFile-Line FROM WS-Rpt-Total-Line-3
+           ADD 1 TO WS-Line-Count
+           PERFORM 3035-Check-Page-Break
+           WRITE ReportFile-Line FROM WS-Rpt-Blank-Line
+           ADD 1 TO WS-Line-Count
+           PERFORM VARYING WS-Letter-Ix FROM 1 BY 1
+                 UNTIL WS-Letter-Ix > 26
+              PERFORM 3035-Check-Page-Break
+              MOVE WS-Alpha-Char(WS-Letter-Ix) TO WS-Rpt-LT-Letter
+              MOVE WS-Letter-Count(WS-Letter-Ix) TO WS-Rpt-LT-Count
+              WRITE ReportFile-Line FROM WS-Rpt-Letter-Total-Line
+              ADD 1 TO WS-Line-Count
+           END-PERFORM
+           PERFORM 3035-Check-Page-Break
+           MOVE WS-Other-Letter-Count TO WS-Rpt-Other-Out
+           WRITE ReportFile-Line FROM WS-Rpt-Other-Total-Line
+           ADD 1 TO WS-Line-Count.
+
+       3040-Display-Job-Summary.
+           DISPLAY "SF: LISTING COMPLETE - " WS-Read-Count
+              " READ, " WS-Listed-Count " LISTED, "
+              WS-Reject-Count " EXCEPTIONS, "
+              WS-Duplicate-Count " DUPLICATES".
+
+      *****************************************************
+      * Shared helper - formats a middle name for display
+      * per SF-Name-Format: full name, initial, or none.
+      *****************************************************
+       3600-Format-Middle-Name.
+           EVALUATE TRUE
+              WHEN SF-Name-Is-Initial
+                 MOVE SPACES TO WS-Middle-Display
+                 IF WS-Src-Middlename NOT = SPACES
+                    MOVE WS-Src-Middlename(1:1)
+                       TO WS-Middle-Display(1:1)
+                    MOVE "." TO WS-Middle-Display(2:1)
+                 END-IF
+              WHEN SF-Name-Is-None
+                 MOVE SPACES TO WS-Middle-Display
+              WHEN OTHER
+                 MOVE WS-Src-Middlename TO WS-Middle-Display
+           END-EVALUATE.
