@@ -0,0 +1,23 @@
+      *****************************************************
+      * SFPARMS - control block chained into SF along with
+      * the input file name.  Callers that only care about
+      * the plain listing may leave every field but
+      * SF-Run-Mode blank; 0000-Initialize supplies the
+      * listing defaults.
+      *****************************************************
+       01 SF-Control-Parms.
+          05 SF-Run-Mode        PIC X.
+             88 SF-Mode-Listing      VALUE "L".
+             88 SF-Mode-Keyed-Lookup VALUE "K".
+             88 SF-Mode-Maintenance  VALUE "M".
+          05 SF-Lookup-Id       PIC X(10).
+          05 SF-Name-Format     PIC X.
+             88 SF-Name-Is-Full     VALUE "F".
+             88 SF-Name-Is-Initial  VALUE "I".
+             88 SF-Name-Is-None     VALUE "N".
+          05 SF-Extract-Sw      PIC X.
+             88 SF-Extract-Wanted   VALUE "Y".
+          05 SF-Extract-Delim   PIC X.
+          05 SF-Restart-Sw      PIC X.
+             88 SF-Restart-Wanted   VALUE "Y".
+          05 SF-Checkpt-Every   PIC 9(6).
