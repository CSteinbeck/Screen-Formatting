@@ -0,0 +1,12 @@
+      *****************************************************
+      * CUSTREC - customer detail record layout.
+      * Shared by every program that reads or writes a
+      * CustomerDetails record (SF, SFMAINT, and any sort
+      * work files carrying the same layout).
+      *****************************************************
+       01 CustomerDetails.
+          02  CustomerId       PIC X(10).
+          02  CustomerName.
+              03 Lastname      PIC X(20).
+              03 Firstname     PIC X(20).
+              03 Middlename    PIC X(20).
