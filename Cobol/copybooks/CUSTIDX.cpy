@@ -0,0 +1,13 @@
+      *****************************************************
+      * CUSTIDX - customer detail record layout for the
+      * indexed (keyed-access) copy of the customer file.
+      * Same fields as CUSTREC, under distinct data-names,
+      * since an INDEXED SELECT needs its own record area
+      * with a field usable as RECORD KEY.
+      *****************************************************
+       01 IndexedCustomerDetails.
+          02  IndexedCustomerId    PIC X(10).
+          02  IndexedCustomerName.
+              03 IndexedLastname   PIC X(20).
+              03 IndexedFirstname  PIC X(20).
+              03 IndexedMiddlename PIC X(20).
