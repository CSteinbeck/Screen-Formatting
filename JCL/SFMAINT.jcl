@@ -0,0 +1,34 @@
+//SFMAINT  JOB (ACCTNO),'CUSTOMER MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs SF in keyed-lookup (mode K) or interactive maintenance
+//* (mode M) against the INDEXED customer master built/refreshed
+//* by JCL/SFMASTER.jcl.  CUSTMSTR below must point at that master,
+//* not at the LINE SEQUENTIAL extract JCL/SFLIST.jcl's CUSTIN
+//* points at - the OPEN in SF/SFMAINT fails otherwise, since a
+//* dataset can't be both LINE SEQUENTIAL and INDEXED at once.
+//*
+//* Run only one of SF02/SF03 per submission; comment out the
+//* other, or split into two jobs if both are needed back to back.
+//*--------------------------------------------------------------
+//*
+//* Keyed lookup (mode K) - edit the 10-digit CustomerId in PARM
+//* below to the customer to look up before submitting.
+//SF02     EXEC PGM=SF,PARM='CUSTMSTR,K0000012345    000000'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CUSTMSTR DD DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* Interactive maintenance (mode M) - add/update/delete.
+//*SF03    EXEC PGM=SF,PARM='CUSTMSTR,M              000000'
+//*STEPLIB DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//*CUSTMSTR DD DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//*SYSOUT  DD SYSOUT=*
+//*
+//* PARM (chained filename, then SF-Control-Parms):
+//*   the filename    "CUSTMSTR" - the DDNAME SF's ASSIGN TO
+//*                    filename resolves at OPEN time
+//*   byte  1    SF-Run-Mode        'K' keyed lookup, 'M' maintenance
+//*   bytes 2-11 SF-Lookup-Id       CustomerId to look up (mode K);
+//*                                 unused/blank in mode M
+//*   bytes 12-21                   unused in modes K and M
