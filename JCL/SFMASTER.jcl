@@ -0,0 +1,47 @@
+//SFMASTER JOB (ACCTNO),'BUILD CUSTOMER MASTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Builds/refreshes the INDEXED customer master that SF's keyed
+//* lookup (mode K) and SFMAINT's maintenance transaction (mode M)
+//* open - see JCL/SFMAINT.jcl.  Run this after the nightly
+//* sequential extract (PROD.CUSTOMER.EXTRACT, the CUSTIN in
+//* JCL/SFLIST.jcl) refreshes, before any mode K or M run against
+//* that day's data.  SF and SFMAINT never write back to the
+//* sequential extract itself, only to the indexed copy built here.
+//*--------------------------------------------------------------
+//DELETE   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.CUSTOMER.MASTER CLUSTER
+  SET MAXCC = 0
+/*
+//DEFINE   EXEC PGM=IDCAMS,COND=(0,NE,DELETE)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.CUSTOMER.MASTER)          -
+         INDEXED                                      -
+         KEYS(10 0)                                   -
+         RECORDSIZE(70 70)                            -
+         UNIQUEKEY                                     -
+         VOLUMES(SYSDA)                                -
+         TRACKS(50 50) )                                -
+         DATA  (NAME(PROD.CUSTOMER.MASTER.DATA))        -
+         INDEX (NAME(PROD.CUSTOMER.MASTER.INDEX))
+/*
+//LOAD     EXEC PGM=IDCAMS,COND=(0,NE,DEFINE)
+//SYSPRINT DD SYSOUT=*
+//CUSTIN   DD DSN=PROD.CUSTOMER.EXTRACT,DISP=SHR
+//MASTOUT  DD DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//SYSIN    DD *
+  REPRO INFILE(CUSTIN) OUTFILE(MASTOUT)
+/*
+//*--------------------------------------------------------------
+//* The master's key (CustomerId) is UNIQUEKEY, but the raw
+//* extract can carry duplicate CustomerIds coming out of the
+//* upstream feed - see the duplicates report SFLIST.jcl produces.
+//* IDCAMS reports and skips a duplicate-key record rather than
+//* failing the whole REPRO, so a dirty extract still loads
+//* everything else; run SFLIST.jcl's duplicate check first and
+//* clean up the upstream duplicates before relying on the
+//* lookup/maintenance master being complete.
+//*--------------------------------------------------------------
