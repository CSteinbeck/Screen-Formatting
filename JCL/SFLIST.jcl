@@ -0,0 +1,137 @@
+//SFLIST   JOB (ACCTNO),'CUSTOMER LISTING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs the SF customer listing against the nightly extract.
+//* SF checkpoints its progress to the RESTARTF dataset every
+//* SF-CHECKPT-EVERY records (see SFPARMS copybook); if SF01
+//* abends partway through, resubmit the job with RESTART=SFXCLN
+//* and SF-RESTART-SW='Y' in SF01PARM so the run resumes from
+//* the last checkpoint instead of reprocessing the whole file.
+//* RESTART=SFXCLN makes JES skip the SFCLEAN step below on that
+//* resubmission, which is what leaves WORKFILE, EXCOUT, and
+//* RESTARTF alone so SF01 can pick up where the aborted run left
+//* off - see the SFCLEAN comment for why that matters.  SFXCLN
+//* itself is NOT skipped either way, because EXTOUT needs to
+//* start empty on every run, cold or restarted - see its comment
+//* below.
+//*--------------------------------------------------------------
+//SFCLEAN  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.SF.WORK NONVSAM
+  SET MAXCC = 0
+  DELETE PROD.SF.EXCEPTIONS NONVSAM
+  SET MAXCC = 0
+  DELETE PROD.SF.RESTART.CKPT NONVSAM
+  SET MAXCC = 0
+/*
+//*--------------------------------------------------------------
+//* SF01's 3030-Report-Pass always OPENs EXTOUT OUTPUT (never
+//* EXTEND) - it is a full rebuild of the extract every run, not
+//* an accumulator like WORKFILE/EXCOUT/RESTARTF, so it must start
+//* empty every time SF01 runs, restart or not.  Naming this step
+//* (not SF01) on RESTART= is what keeps that true on a warm
+//* restart: RESTART= skips every step ahead of the one named, so
+//* SFCLEAN is skipped but SFXCLN still runs.
+//*--------------------------------------------------------------
+//SFXCLN   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.CUSTOMER.EXTRACT.OUT NONVSAM
+  SET MAXCC = 0
+/*
+//SF01     EXEC PGM=SF,PARM='CUSTIN,L          FY,N001000'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CUSTIN   DD DSN=PROD.CUSTOMER.EXTRACT,DISP=SHR
+//WORKFILE DD DSN=PROD.SF.WORK,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(50,50))
+//WORKTEMP DD DSN=&&SFWORKTEMP,
+//             DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(50,50))
+//RESTARTF DD DSN=PROD.SF.RESTART.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//RPTOUT   DD SYSOUT=*
+//EXCOUT   DD DSN=PROD.SF.EXCEPTIONS,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
+//EXCTEMP  DD DSN=&&SFEXCTEMP,
+//             DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
+//DUPOUT   DD SYSOUT=*
+//EXTOUT   DD DSN=PROD.CUSTOMER.EXTRACT.OUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(20,20))
+//SYSOUT   DD SYSOUT=*
+//*
+//* SFCLEAN deletes WORKFILE, EXCOUT, and RESTARTF before every cold
+//* start (tolerating "dataset not found" via SET MAXCC=0, same as
+//* JCL/SFMASTER.jcl's cluster DELETE).  All three are DISP=MOD: on
+//* z/OS, MOD positions a sequential dataset for output at its
+//* existing end-of-data regardless of whether the COBOL program
+//* OPENs it OUTPUT or EXTEND, and if the dataset does not exist MOD
+//* allocates it fresh, same as NEW.  So on a cold start, SFCLEAN's
+//* DELETE runs first and each DD's MOD write starts from an empty
+//* dataset; on a restart resubmission (RESTART=SFXCLN), SFCLEAN is
+//* skipped by JES, the prior run's datasets are left exactly as the
+//* abend left them, and MOD picks up writing at their end for SF01's
+//* EXTEND opens to append onto.  Without SFCLEAN, MOD alone would
+//* append every night's listing onto the last, since MOD ignores the
+//* program's OPEN OUTPUT and always positions at the existing end -
+//* not something SF.cob can control from the COBOL side.
+//*
+//* EXTOUT is also DISP=MOD, for the same "may or may not already
+//* exist" reason, but SF.cob's 3030-Report-Pass always OPENs it
+//* OUTPUT, never EXTEND - it is a full rebuild of the extract every
+//* run, not an accumulator.  Grouping its cleanup with WORKFILE/
+//* EXCOUT/RESTARTF's would be wrong: MOD's end-of-data positioning
+//* applies to OUTPUT opens exactly the same as EXTEND opens, so a
+//* leftover EXTOUT from a prior run would have SF01 append this
+//* run's rebuilt extract onto the old one instead of replacing it.
+//* SFXCLN deletes EXTOUT unconditionally, cold start or restart (it
+//* is deliberately its own step, not folded into SFCLEAN, and is
+//* the RESTART= target above so it always runs), so EXTOUT's MOD
+//* write always starts from empty the way SF.cob's OPEN OUTPUT
+//* assumes.  DUPOUT and RPTOUT need no such handling because they
+//* are SYSOUT, allocated fresh by JES every run regardless of DISP.
+//*
+//* WORKTEMP and EXCTEMP are ordinary job-temporary datasets: SF
+//* opens each only within the same step that creates it, to hold
+//* the sorted/deduped copy of WORKFILE/EXCOUT while a restart's
+//* reprocessed rows are being collapsed out of this run's totals
+//* (SF.cob 3017-Dedupe-Work-File / 3060-Dedupe-Exception-File).
+//* They are not copied back into WORKFILE/EXCOUT - those are also
+//* DISP=MOD, so a second OPEN OUTPUT later in this same step would
+//* append the deduped copy onto the very rows it is supposed to
+//* replace rather than overwrite them.  WORKFILE and EXCOUT are
+//* left holding whatever restart-artifact duplicates they picked up
+//* until SFCLEAN clears them on the next cold start; every paragraph
+//* that needs this run's real totals reads WORKTEMP/EXCTEMP instead
+//* whenever SF-Restart-Sw is on, so the report, duplicate check,
+//* extract, and exception count SF01 produces are never thrown off
+//* by them.
+//*
+//* PARM (chained filename, then SF-Control-Parms):
+//*   the filename    a DDNAME - "CUSTIN" above for the sequential
+//*                    extract; SF's ASSIGN TO filename resolves it
+//*                    to that DD at OPEN time
+//*   byte  1    SF-Run-Mode        'L' full listing run
+//*   bytes 2-11 SF-Lookup-Id       unused in mode L
+//*   byte  12   SF-Name-Format     'F' full / 'I' initial / 'N' none
+//*   byte  13   SF-Extract-Sw      'Y' also write EXTOUT
+//*   byte  14   SF-Extract-Delim   ',' or '|'
+//*   byte  15   SF-Restart-Sw      'Y' resume from RESTARTF
+//*   bytes 16-21 SF-Checkpt-Every  checkpoint interval, e.g. 001000
+//*
+//* Cold start card (in effect above): CUSTIN,L          FY,N001000
+//* Warm restart card (after an abend, RESTART=SFXCLN) - change only
+//* the restart-sw byte from N to Y, everything else stays the same:
+//*                    CUSTIN,L          FY,Y001000
+//*
+//* Keyed lookup (mode K) and interactive maintenance (mode M) do
+//* not run out of this job - see JCL/SFMAINT.jcl.  Both read the
+//* INDEXED customer master built by JCL/SFMASTER.jcl, not the
+//* LINE SEQUENTIAL extract CUSTIN points at here; running SF01's
+//* PARM with mode K or M against CUSTIN as shipped fails the OPEN,
+//* since the dataset physically is not organized INDEXED.
